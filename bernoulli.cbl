@@ -1,67 +1,898 @@
-            *> cobc -x -o bernoulli bernoulli.cbl
-            *> ./bernoulli
-            
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. BERNOULLI.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              01 N PIC 9(9) VALUE 10.
-              01 K PIC 9(9) VALUE 0.
-              01 WS PIC 9(2) VALUE 0.
-
-              *> variables we will use to store results
-              *> of operations
-              01 R PIC 9(9) VALUE 1.
-              01 I PIC 9(9) VALUE 0.
-              01 M PIC 9(9) VALUE 0.
-
-              01 N1 PIC 9(9).
-              01 NB PIC 9(9).
-              01 KB PIC 9(9).
-              01 K1 PIC 9(9).
-
-              01 RES-SUB1 PIC S9(3)V9(15).
-              01 RES-DIV1 PIC S9(3)V9(15).
-              01 RES-DIV PIC S9(3)V9(15).
-
-              01 B.
-                  02 ELEM PIC S9(3)V9(15) OCCURS 20 TIMES.
-              
- 
-            PROCEDURE DIVISION.
-            
-              MOVE 1 TO ELEM(1) *> B[1] <-- 1  
-              ADD 2 TO N GIVING N1
-              PERFORM LOOP1 VARYING M FROM 2 BY 1 UNTIL M=N1. *> for m <-- 2 to n+1 do    
-              *>DISPLAY ELEM(4) *> return B
-              PERFORM PRINTB VARYING WS FROM 1 BY 1 UNTIL WS=12.
-              STOP RUN.
-
-            *> defined paragraphs/functions that will
-            *> be called in our loop above
-            PRINTB.
-            DISPLAY ELEM(WS).
-
-            LOOP1.
-            MOVE 0 TO ELEM(M) *> B[m] <-- 0   
-            PERFORM LOOP2 VARYING K FROM 1 BY 1 UNTIL K=M *> for k <-- 1 to m - 1 do   
-            DIVIDE ELEM(M) BY M GIVING RES-DIV1 *> B[m] <-- B[m]/m
-            MOVE RES-DIV1 TO ELEM(M).
-
-            LOOP2.
+        *> cobc -x -o bernoulli bernoulli.cbl
+        *> ./bernoulli
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BERNOULLI.
+        AUTHOR. R-HOLLIS.
+        INSTALLATION. ACTUARIAL-BATCH.
+        DATE-WRITTEN. 2024-02-11.
+        DATE-COMPILED.
+
+       *>
+       *>    MODIFICATION HISTORY
+       *>    2024-02-11  RJH  INITIAL VERSION - COMPUTES B(0) THRU B(N+1)
+       *>                     USING THE STANDARD RECURSIVE DEFINITION
+       *>                     AND DISPLAYS THE FIRST ELEVEN TERMS.
+       *>    2026-08-09  RJH  N IS NOW SUPPLIED BY A PARM OR A CONTROL
+       *>                     CARD INSTEAD OF BEING HARDCODED, SO
+       *>                     OPERATIONS CAN CHANGE THE SERIES LENGTH
+       *>                     WITHOUT A RECOMPILE.
+       *>    2026-08-09  RJH  PRINTB NOW ALSO WRITES EACH TERM TO THE
+       *>                     BERNOUT SEQUENTIAL DATASET (SEE BERNREC
+       *>                     COPYBOOK) SO DOWNSTREAM JOBS CAN READ THE
+       *>                     TABLE INSTEAD OF RETYPING IT OFF THE LOG.
+       *>    2026-08-09  RJH  ELEM IS NOW OCCURS DEPENDING ON N1 (WAS A
+       *>                     FIXED OCCURS 20) WITH A NEW VALIDATE-N
+       *>                     STEP THAT REJECTS AN N TOO LARGE FOR THE
+       *>                     TABLE INSTEAD OF RUNNING PAST THE END.
+       *>    2026-08-09  RJH  LOOP1/LOOP2 NOW ALSO CARRY AN EXACT
+       *>                     NUMERATOR/DENOMINATOR FOR EACH TERM
+       *>                     (FNUM/FDEN, REDUCED VIA FRAC-REDUCE AND
+       *>                     GCD-CALC) SO THE EXACT RATIONAL VALUE IS
+       *>                     AVAILABLE ALONGSIDE THE TRUNCATED DECIMAL
+       *>                     ON THE BERNOUT DATASET.
+       *>    2026-08-09  RJH  ADDED A RECONCILIATION STEP AFTER LOOP1
+       *>                     THAT CHECKS THE COMPUTED TABLE AGAINST A
+       *>                     SMALL TABLE OF PUBLISHED REFERENCE B(N)
+       *>                     VALUES AND FLAGS ANY TERM THAT DOES NOT
+       *>                     TIE OUT, THE WAY OUR OTHER NIGHTLY BATCH
+       *>                     JOBS RECONCILE CONTROL TOTALS.
+       *>    2026-08-09  RJH  PRINTB NO LONGER JUST DISPLAYS ELEM(WS) -
+       *>                     IT ALSO WRITES A PAGE-HEADED "B(N) ="
+       *>                     REPORT (RUN DATE, N, PAGE NUMBER, SEE
+       *>                     BERNRPT COPYBOOK) SO THE TABLE CAN BE
+       *>                     ARCHIVED/AUDITED LIKE OUR OTHER REPORTS.
+       *>    2026-08-09  RJH  ADDED CHECKPOINT/RESTART (SEE BERNCKPT
+       *>                     COPYBOOK) - LOOP1 SAVES ITS PROGRESS
+       *>                     AFTER EVERY TERM, AND A RERUN UNDER THE
+       *>                     SAME N PICKS UP RIGHT AFTER THE LAST TERM
+       *>                     SAVED INSTEAD OF RESTARTING AT M=2, FOR
+       *>                     LONG HIGH-N JOBS THAT GET INTERRUPTED.
+       *>    2026-08-09  RJH  PRINTB'S OUTPUT RANGE IS NOW DRIVEN BY
+       *>                     CTL-START-IDX/CTL-END-IDX ON THE CONTROL
+       *>                     CARD (SEE CTLCARD COPYBOOK) INSTEAD OF
+       *>                     ALWAYS BEING THE HARDWIRED TERMS 1-11; A
+       *>                     BLANK OR ZERO RANGE DEFAULTS TO THE FULL
+       *>                     SET OF TERMS LOOP1 ACTUALLY COMPUTED.
+       *>    2026-08-09  RJH  BINOM NOW LOOKS UP C(M,K) IN A PASCAL'S-
+       *>                     TRIANGLE TABLE (SEE 1400-BUILD-PASCAL-
+       *>                     TABLE) BUILT ONCE BEFORE LOOP1 RUNS,
+       *>                     RATHER THAN RECOMPUTING IT VIA THE OLD
+       *>                     BINOMFORLOOP MULTIPLY/DIVIDE FORMULA ON
+       *>                     EVERY (M,K) PAIR.
+       *>    2026-08-09  RJH  ADDED A RUN LOG (SEE BERNLOG COPYBOOK) -
+       *>                     ONE LINE IS APPENDED EVERY TIME THE JOB
+       *>                     RUNS, CARRYING THE RUN DATE/TIME, N, THE
+       *>                     NUMBER OF TERMS THIS INVOCATION ACTUALLY
+       *>                     COMPUTED, AND THE RECONCILIATION FLAG
+       *>                     COUNT, SO OPERATIONS HAS A STANDING
+       *>                     AUDIT TRAIL OF EVERY RUN.
+       *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CTL-FILE ASSIGN TO "CTLCARD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CTL-FILE-STATUS.
+
+            SELECT BERN-OUT-FILE ASSIGN TO "BERNOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS BERN-OUT-STATUS.
+
+            SELECT RPT-FILE ASSIGN TO "BERNRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RPT-FILE-STATUS.
+
+            SELECT CKPT-FILE ASSIGN TO "BERNCKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-FILE-STATUS.
+
+            SELECT LOG-FILE ASSIGN TO "BERNLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LOG-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CTL-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY CTLCARD.
+
+        FD  BERN-OUT-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY BERNREC.
+
+        FD  RPT-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY BERNRPT.
+
+        FD  CKPT-FILE
+            RECORD CONTAINS 1800 CHARACTERS.
+            COPY BERNCKPT.
+
+        FD  LOG-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY BERNLOG.
+
+          WORKING-STORAGE SECTION.
+          01 N PIC 9(9) VALUE 10.
+          01 K PIC 9(9) VALUE 0.
+          01 WS PIC 9(2) VALUE 0.
+
+          *> variables we will use to store results
+          *> of operations
+          01 R PIC 9(9) VALUE 1.
+          01 M PIC 9(9) VALUE 0.
+
+          01 N1 PIC 9(9).
+          01 NB PIC 9(9).
+          01 KB PIC 9(9).
+
+
+       *>
+       *>    MAX-N-ALLOWED IS THE LARGEST SERIES LENGTH THE TABLE BELOW
+       *>    CAN HOLD. IT IS CHECKED BY 2000-VALIDATE-N BEFORE THE
+       *>    TABLE IS TOUCHED SO AN OVERSIZED N FROM A PARM OR CONTROL
+       *>    CARD IS REJECTED INSTEAD OF RUNNING ELEM OFF THE END.
+       *>
+          01 MAX-N-ALLOWED PIC 9(4) VALUE 30.
+          01 MAX-TABLE-OCCURS PIC 9(4) VALUE 32.
+
+       *>
+       *>    ELEM IS SIZED FOR 9 INTEGER DIGITS SINCE UNREDUCED BERNOULLI
+       *>    NUMBERS RUN WELL PAST 3 DIGITS BY THE TIME N APPROACHES
+       *>    MAX-N-ALLOWED (B(30) ALONE IS OVER 600 MILLION) - SEE THE
+       *>    2026-08-09 MODIFICATION HISTORY ENTRY ON THE DECIMAL PATH.
+       *>
+          01 B.
+              02 ELEM PIC S9(9)V9(9)
+                  OCCURS 1 TO 32 TIMES DEPENDING ON N1.
+
+       *>
+       *>    EXACT NUMERATOR/DENOMINATOR FOR EACH TERM, CARRIED IN
+       *>    PARALLEL WITH ELEM SO THE REDUCED FRACTION IS AVAILABLE
+       *>    ALONGSIDE THE TRUNCATED DECIMAL (SEE BERNREC COPYBOOK).
+       *>
+          01 FNUM-TABLE.
+              02 FNUM PIC S9(18) OCCURS 1 TO 32 TIMES DEPENDING ON N1.
+          01 FDEN-TABLE.
+              02 FDEN PIC 9(18) OCCURS 1 TO 32 TIMES DEPENDING ON N1.
+
+          01 FRAC-WORK.
+              02 FW-NUM1 PIC S9(18).
+              02 FW-DEN1 PIC 9(18).
+              02 FW-NUM2 PIC S9(18).
+              02 FW-DEN2 PIC 9(18).
+              02 FW-RNUM PIC S9(18).
+              02 FW-RDEN PIC 9(18).
+
+       *>
+       *>    PASCAL'S-TRIANGLE TABLE OF BINOMIAL COEFFICIENTS, BUILT
+       *>    ONCE BY 1400-BUILD-PASCAL-TABLE BEFORE LOOP1 RUNS AND
+       *>    LOOKED UP BY BINOM INSTEAD OF BEING RECOMPUTED FOR EVERY
+       *>    (M,K) PAIR. PT-COL(R,C) HOLDS C(R-1,C-1) - ROW/COLUMN ARE
+       *>    ONE HIGHER THAN THE N/K THEY REPRESENT SINCE SUBSCRIPTS
+       *>    START AT 1. ROW RUNS 1 THRU N1, ONE ROW PER POSSIBLE M.
+       *>
+          01 PASCAL-TABLE.
+              02 PT-ROW OCCURS 1 TO 32 TIMES DEPENDING ON N1.
+                  03 PT-COL PIC 9(18) OCCURS 32 TIMES.
+
+          01 PT-ROW-SUB PIC 9(9) VALUE 0.
+          01 PT-COL-SUB PIC 9(9) VALUE 0.
+          01 PT-PREV-ROW PIC 9(9) VALUE 0.
+          01 PT-PREV-COL PIC 9(9) VALUE 0.
+          01 PT-LOOKUP-ROW PIC 9(9) VALUE 0.
+          01 PT-LOOKUP-COL PIC 9(9) VALUE 0.
+
+          01 GCD-WORK.
+              02 GCD-A PIC 9(18).
+              02 GCD-B PIC 9(18).
+              02 GCD-T PIC 9(18).
+              02 GCD-QUOT PIC 9(18).
+              02 GCD-REM PIC 9(18).
+              02 GCD-RESULT PIC 9(18).
+
+       *>
+       *>    REFERENCE TABLE OF PUBLISHED BERNOULLI NUMBERS, B(0)
+       *>    THRU B(12), USED BY 4000-RECONCILE TO TIE OUT THE
+       *>    COMPUTED TABLE. ELEM(I) HOLDS B(I-1), SO REF-ENTRY(I)
+       *>    LINES UP WITH ELEM(I) THE SAME WAY. LOADED ONCE BY
+       *>    4050-LOAD-REFERENCE.
+       *>
+          01 REF-COUNT PIC 9(4) VALUE 13.
+          01 REF-TABLE.
+              02 REF-ENTRY OCCURS 13 TIMES.
+                  03 REF-NUM PIC S9(6).
+                  03 REF-DEN PIC 9(6).
+
+          01 RECON-WORK.
+              02 RC-IDX PIC 9(4) VALUE 0.
+              02 RC-LIMIT PIC 9(4) VALUE 0.
+              02 RC-FAIL-COUNT PIC 9(4) VALUE 0.
+
+       *>
+       *>    PAGE-HEADED REPORT CONTROL (SEE BERNRPT COPYBOOK) - REPLACES
+       *>    THE OLD BARE "DISPLAY ELEM(WS)" CONSOLE TRACE WITH A
+       *>    HEADED, PAGINATED REPORT SUITABLE FOR ARCHIVING.
+       *>
+          01 RPT-FILE-STATUS PIC X(02) VALUE "00".
+          01 RPT-RUN-DATE PIC 9(8) VALUE 0.
+          01 RPT-PAGE-NO PIC 9(4) VALUE 0.
+          01 RPT-LINE-COUNT PIC 9(4) VALUE 0.
+          01 RPT-LINES-PER-PAGE PIC 9(4) VALUE 20.
+
+       *>
+       *>    RPT-PAGE-BREAK-LINE IS A LEADING DIVIDER RECORD WRITTEN
+       *>    AHEAD OF THE TITLE LINE ON EVERY PAGE AFTER THE FIRST - SEE
+       *>    5050-WRITE-REPORT-HEADERS. A LITERAL FORM-FEED BYTE IS NOT
+       *>    USED HERE - ON THIS BUILD GNUCOBOL REJECTS IT AS INVALID
+       *>    DATA FOR A LINE SEQUENTIAL RECORD (FILE STATUS 71), AND
+       *>    BERNRPT IS A FLAT TEXT DATASET RATHER THAN A PRINTER FILE
+       *>    ANYWAY, SO A PRINTABLE DIVIDER SERVES THE SAME PURPOSE.
+       *>
+          01 RPT-PAGE-BREAK-LINE PIC X(80) VALUE ALL "-".
+
+          01 RPT-HEADER-1.
+              05 FILLER           PIC X(10) VALUE "BERNOULLI ".
+              05 FILLER           PIC X(19) VALUE "NUMBER TABLE REPORT".
+              05 FILLER           PIC X(30) VALUE SPACES.
+              05 FILLER           PIC X(05) VALUE "PAGE ".
+              05 RPTH1-PAGE-NO    PIC ZZZ9.
+              05 FILLER           PIC X(12) VALUE SPACES.
+
+          01 RPT-HEADER-2.
+              05 FILLER           PIC X(10) VALUE "RUN DATE: ".
+              05 RPTH2-MONTH      PIC 9(02).
+              05 FILLER           PIC X(01) VALUE "/".
+              05 RPTH2-DAY        PIC 9(02).
+              05 FILLER           PIC X(01) VALUE "/".
+              05 RPTH2-YEAR       PIC 9(04).
+              05 FILLER           PIC X(07) VALUE SPACES.
+              05 FILLER           PIC X(11) VALUE "SERIES N = ".
+              05 RPTH2-N          PIC ZZZ9.
+              05 FILLER           PIC X(38) VALUE SPACES.
+
+          01 RPT-HEADER-3.
+              05 FILLER           PIC X(80) VALUE SPACES.
+
+          01 RPT-DETAIL-LINE.
+              05 FILLER           PIC X(05) VALUE "    B".
+              05 FILLER           PIC X(01) VALUE "(".
+              05 RPTD-INDEX       PIC ZZZ9.
+              05 FILLER           PIC X(04) VALUE ") = ".
+              05 RPTD-VALUE       PIC -(9)9.9(9).
+              05 FILLER           PIC X(46) VALUE SPACES.
+
+       *>
+       *>    RUN LOG (SEE BERNLOG COPYBOOK) - ONE LINE APPENDED EVERY
+       *>    TIME THE JOB RUNS, SO OPERATIONS HAS A STANDING RECORD OF
+       *>    WHEN EACH RUN HAPPENED, WHAT N IT USED, HOW MANY TERMS IT
+       *>    ACTUALLY COMPUTED THIS INVOCATION (FEWER THAN THE FULL
+       *>    SERIES ON A CHECKPOINT-RESUMED RUN), AND WHETHER
+       *>    4000-RECONCILE FLAGGED ANYTHING.
+       *>
+          01 LOG-FILE-STATUS PIC X(02) VALUE "00".
+          01 LOG-RUN-TIME PIC 9(8) VALUE 0.
+          01 LOG-TERMS-COMPUTED PIC 9(9) VALUE 0.
+
+          01 LOG-DETAIL-LINE.
+              05 FILLER           PIC X(10) VALUE "RUN DATE: ".
+              05 LOGD-MONTH       PIC 9(02).
+              05 FILLER           PIC X(01) VALUE "/".
+              05 LOGD-DAY         PIC 9(02).
+              05 FILLER           PIC X(01) VALUE "/".
+              05 LOGD-YEAR        PIC 9(04).
+              05 FILLER           PIC X(02) VALUE SPACES.
+              05 FILLER           PIC X(10) VALUE "RUN TIME: ".
+              05 LOGD-HOUR        PIC 9(02).
+              05 FILLER           PIC X(01) VALUE ":".
+              05 LOGD-MINUTE      PIC 9(02).
+              05 FILLER           PIC X(01) VALUE ":".
+              05 LOGD-SECOND      PIC 9(02).
+              05 FILLER           PIC X(02) VALUE SPACES.
+              05 FILLER           PIC X(04) VALUE "N = ".
+              05 LOGD-N           PIC ZZZ9.
+              05 FILLER           PIC X(02) VALUE SPACES.
+              05 FILLER           PIC X(08) VALUE "TERMS = ".
+              05 LOGD-TERMS       PIC ZZZ9.
+              05 FILLER           PIC X(02) VALUE SPACES.
+              05 FILLER           PIC X(06) VALUE "RECON=".
+              05 LOGD-RC-FLAGS    PIC ZZZ9.
+              05 FILLER           PIC X(04) VALUE SPACES.
+
+       *>
+       *>    CHECKPOINT/RESTART CONTROL (SEE BERNCKPT COPYBOOK) - LETS
+       *>    A LONG, HIGH-N RUN PICK UP AT THE LAST TERM COMPLETED
+       *>    INSTEAD OF RESTARTING LOOP1 AT M=2.
+       *>
+          01 CKPT-FILE-STATUS PIC X(02) VALUE "00".
+          01 CKPT-FILE-OPEN-SW PIC X(01) VALUE "N".
+              88 CKPT-FILE-IS-OPEN VALUE "Y".
+          01 CKPT-RESUMED-SW PIC X(01) VALUE "N".
+              88 CKPT-RESUMED VALUE "Y".
+          01 CKPT-START-M PIC 9(9) VALUE 2.
+          01 CKPT-I PIC 9(9) VALUE 0.
+
+       *>
+       *>    SELECTABLE OUTPUT RANGE - CTL-START-IDX/CTL-END-IDX FROM
+       *>    THE CONTROL CARD (RAW, 0 = NOT SUPPLIED) ARE RESOLVED BY
+       *>    2100-SET-OUTPUT-RANGE INTO OUT-START-IDX/OUT-END-IDX, THE
+       *>    BOUNDS PRINTB ACTUALLY VARIES WS OVER.
+       *>
+          01 RNG-START-RAW PIC 9(4) VALUE 0.
+          01 RNG-END-RAW PIC 9(4) VALUE 0.
+          01 OUT-START-IDX PIC 9(4) VALUE 0.
+          01 OUT-END-IDX PIC 9(4) VALUE 0.
+
+       *>
+       *>    CONTROL-CARD / PARM HANDLING FOR THE SERIES LENGTH (N)
+       *>
+          01 CTL-FILE-STATUS PIC X(02) VALUE "00".
+          01 CTL-FILE-OPEN-SW PIC X(01) VALUE "N".
+              88 CTL-FILE-IS-OPEN VALUE "Y".
+          01 BERN-OUT-STATUS PIC X(02) VALUE "00".
+          01 PARM-TEXT PIC X(20) VALUE SPACES.
+          01 PARM-ACCUM PIC 9(4) VALUE 0.
+          01 PARM-IDX PIC 9(2) VALUE 1.
+          01 PARM-DIGIT-X PIC X(01).
+          01 PARM-DIGIT-9 REDEFINES PARM-DIGIT-X PIC 9(01).
+          01 PARM-DIGIT-COUNT PIC 9(2) VALUE 0.
+          01 PARM-SCAN-SW PIC X(01) VALUE "N".
+              88 PARM-SCAN-DONE VALUE "Y".
+          01 PARM-OVERFLOW-SW PIC X(01) VALUE "N".
+              88 PARM-OVERFLOW VALUE "Y".
+
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE.
+            ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+            ADD 2 TO N GIVING N1
+            PERFORM 2000-VALIDATE-N.
+            PERFORM 2100-SET-OUTPUT-RANGE.
+            PERFORM 1400-BUILD-PASCAL-TABLE.
+            PERFORM 1200-CHECK-CHECKPOINT-RESTART.
+            IF NOT CKPT-RESUMED
+                MOVE 1 TO ELEM(1) *> B[1] <-- 1
+                MOVE 1 TO FNUM(1)
+                MOVE 1 TO FDEN(1)
+            END-IF
+            PERFORM LOOP1 VARYING M FROM CKPT-START-M BY 1
+                UNTIL M=N1. *> for m <-- 2 to n+1 do (or resumed M)
+            *>DISPLAY ELEM(4) *> return B
+            PERFORM 4000-RECONCILE.
+            PERFORM 3000-OPEN-OUTPUT-FILES.
+            PERFORM PRINTB VARYING WS FROM OUT-START-IDX BY 1
+                UNTIL WS > OUT-END-IDX.
+            CLOSE BERN-OUT-FILE
+            CLOSE RPT-FILE
+            PERFORM 1300-CLEAR-CHECKPOINT.
+            PERFORM 7000-WRITE-RUN-LOG.
+            STOP RUN.
+
+       *>
+       *>    2000-VALIDATE-N - REJECT AN N THAT WOULD RUN THE ELEM
+       *>    TABLE (SIZED BY N1 = N+2) OFF THE END OF ITS OCCURS
+       *>    DEPENDING ON RANGE, OR THAT ISN'T A USABLE SERIES LENGTH.
+       *>    A REJECTED RUN STILL GETS A BERNLOG LINE (RPT-RUN-DATE IS
+       *>    SET BEFORE THIS PARAGRAPH RUNS) SO OPERATIONS HAS A RECORD
+       *>    OF THE REJECTION INSTEAD OF ONLY THE TRANSIENT CONSOLE
+       *>    OUTPUT; CKPT-START-M IS FORCED TO N1 FIRST SO THE LOGGED
+       *>    TERM COUNT COMES BACK ZERO RATHER THAN A LEFTOVER DEFAULT.
+       *>
+        2000-VALIDATE-N.
+            IF N < 1 OR N1 > MAX-TABLE-OCCURS
+                DISPLAY "BERNOULLI: INVALID N=" N
+                DISPLAY "BERNOULLI: N MUST BE 1 THRU " MAX-N-ALLOWED
+                DISPLAY "BERNOULLI: JOB TERMINATED - CORRECT CTLCARD "
+                    "OR PARM AND RERUN"
+                MOVE 16 TO RETURN-CODE
+                MOVE N1 TO CKPT-START-M
+                PERFORM 7000-WRITE-RUN-LOG
+                STOP RUN
+            END-IF.
+
+       *>
+       *>    2100-SET-OUTPUT-RANGE - RESOLVE THE PRINTB/REPORT OUTPUT
+       *>    RANGE. DEFAULT IS THE FULL SET OF TERMS LOOP1 COMPUTED
+       *>    (1 THRU N1-1). CTL-START-IDX/CTL-END-IDX FROM THE CONTROL
+       *>    CARD OVERRIDE THE DEFAULT WHEN SUPPLIED (NONZERO) AND
+       *>    WITHIN THE VALID TABLE RANGE, SO A BAD OR MISSING RANGE
+       *>    CARD FALLS BACK TO THE DEFAULT RATHER THAN RUNNING OFF THE
+       *>    END OF THE OCCURS DEPENDING ON TABLE.
+       *>
+        2100-SET-OUTPUT-RANGE.
+            MOVE 1 TO OUT-START-IDX
+            SUBTRACT 1 FROM N1 GIVING OUT-END-IDX
+            IF RNG-START-RAW > 0 AND RNG-START-RAW <= OUT-END-IDX
+                MOVE RNG-START-RAW TO OUT-START-IDX
+            END-IF
+            IF RNG-END-RAW > 0 AND RNG-END-RAW <= OUT-END-IDX
+                    AND RNG-END-RAW >= OUT-START-IDX
+                MOVE RNG-END-RAW TO OUT-END-IDX
+            END-IF.
+
+       *>
+       *>    1400-BUILD-PASCAL-TABLE - BUILD THE FULL PASCAL'S TRIANGLE
+       *>    THROUGH ROW N1 ONCE, BEFORE LOOP1 RUNS, SO BINOM CAN LOOK
+       *>    UP C(M,K) INSTEAD OF RECOMPUTING IT ON EVERY CALL.
+       *>
+        1400-BUILD-PASCAL-TABLE.
+            PERFORM 1410-BUILD-PASCAL-ROW VARYING PT-ROW-SUB FROM 1
+                BY 1 UNTIL PT-ROW-SUB > N1.
+
+       *>
+       *>    1410-BUILD-PASCAL-ROW - ROW PT-ROW-SUB (REPRESENTING
+       *>    N = PT-ROW-SUB - 1) ALWAYS STARTS WITH C(N,0) = 1; THE
+       *>    REMAINING ENTRIES COME FROM THE ROW ABOVE.
+       *>
+        1410-BUILD-PASCAL-ROW.
+            MOVE 1 TO PT-COL(PT-ROW-SUB, 1)
+            IF PT-ROW-SUB > 1
+                PERFORM 1420-BUILD-PASCAL-COL
+                    VARYING PT-COL-SUB FROM 2 BY 1
+                    UNTIL PT-COL-SUB > PT-ROW-SUB
+            END-IF.
+
+       *>
+       *>    1420-BUILD-PASCAL-COL - C(N,N) = 1; OTHERWISE
+       *>    C(N,K) = C(N-1,K-1) + C(N-1,K), PASCAL'S RECURRENCE.
+       *>
+        1420-BUILD-PASCAL-COL.
+            SUBTRACT 1 FROM PT-ROW-SUB GIVING PT-PREV-ROW
+            SUBTRACT 1 FROM PT-COL-SUB GIVING PT-PREV-COL
+            IF PT-COL-SUB = PT-ROW-SUB
+                MOVE 1 TO PT-COL(PT-ROW-SUB, PT-COL-SUB)
+            ELSE
+                ADD PT-COL(PT-PREV-ROW, PT-PREV-COL)
+                    PT-COL(PT-PREV-ROW, PT-COL-SUB)
+                    GIVING PT-COL(PT-ROW-SUB, PT-COL-SUB)
+            END-IF.
+
+       *>
+       *>    1000-INITIALIZE - ESTABLISH THE SERIES LENGTH (N) FROM A
+       *>    PARM (CTL-FILE NOT REQUIRED) OR, FAILING THAT, FROM THE
+       *>    CTLCARD CONTROL RECORD. IF NEITHER IS SUPPLIED THE PROGRAM
+       *>    FALLS BACK TO THE DEFAULT OF 10 SO EXISTING RUNS ARE
+       *>    UNAFFECTED. A PARM OR CONTROL CARD THAT EXPLICITLY SUPPLIES
+       *>    N=0 IS PASSED THROUGH AS N=0 RATHER THAN TREATED AS "NOT
+       *>    SUPPLIED", SO 2000-VALIDATE-N REJECTS IT WITH ITS NORMAL
+       *>    ERROR MESSAGE INSTEAD OF THE RUN SILENTLY FALLING BACK TO
+       *>    THE DEFAULT. LIKEWISE A PARM THAT OVERFLOWS OR NEVER SCANS
+       *>    A DIGIT AT ALL IS FORCED TO N=0 SO THE SAME 2000-VALIDATE-N
+       *>    CHOKE POINT REJECTS IT INSTEAD OF THE RUN CONTINUING ON
+       *>    WHATEVER N HAPPENED TO BE LEFT OVER.
+       *>
+        1000-INITIALIZE.
+            ACCEPT PARM-TEXT FROM COMMAND-LINE
+            MOVE 0 TO PARM-ACCUM
+            IF PARM-TEXT NOT = SPACES
+                PERFORM 1050-EXTRACT-PARM-N
+                IF PARM-OVERFLOW OR PARM-DIGIT-COUNT = 0
+                    DISPLAY "BERNOULLI: INVALID PARM '" PARM-TEXT "' - "
+                        "MUST BE 1 THRU 4 NUMERIC DIGITS"
+                    MOVE 0 TO N
+                ELSE
+                    MOVE PARM-ACCUM TO N
+                END-IF
+            ELSE
+                PERFORM 1100-READ-CONTROL-CARD
+            END-IF.
+
+       *>
+       *>    1050-EXTRACT-PARM-N - PULL THE LEADING RUN OF DIGITS OFF
+       *>    THE PARM TEXT (NO INTRINSIC FUNCTIONS NEEDED - JUST A
+       *>    CHARACTER SCAN, THE WAY AN OLDER COMPILER WOULD DO IT).
+       *>    STOPS AT 4 SIGNIFICANT DIGITS (N NEVER NEEDS MORE - SEE
+       *>    MAX-N-ALLOWED) RATHER THAN AT THE END OF PARM-TEXT, AND
+       *>    FLAGS PARM-OVERFLOW-SW INSTEAD OF LETTING A 5TH-OR-LATER
+       *>    DIGIT SILENTLY WRAP PARM-ACCUM MODULO 10000.
+       *>
+        1050-EXTRACT-PARM-N.
+            MOVE 1 TO PARM-IDX
+            MOVE 0 TO PARM-DIGIT-COUNT
+            MOVE "N" TO PARM-SCAN-SW
+            MOVE "N" TO PARM-OVERFLOW-SW
+            PERFORM 1060-SCAN-PARM-DIGIT UNTIL PARM-SCAN-DONE.
+
+        1060-SCAN-PARM-DIGIT.
+            IF PARM-IDX > 20
+                MOVE "Y" TO PARM-SCAN-SW
+            ELSE
+                MOVE PARM-TEXT(PARM-IDX:1) TO PARM-DIGIT-X
+                IF PARM-DIGIT-X IS NUMERIC
+                    IF PARM-DIGIT-COUNT >= 4
+                        MOVE "Y" TO PARM-OVERFLOW-SW
+                        MOVE "Y" TO PARM-SCAN-SW
+                    ELSE
+                        COMPUTE PARM-ACCUM =
+                            PARM-ACCUM * 10 + PARM-DIGIT-9
+                        ADD 1 TO PARM-DIGIT-COUNT
+                        ADD 1 TO PARM-IDX
+                    END-IF
+                ELSE
+                    MOVE "Y" TO PARM-SCAN-SW
+                END-IF
+            END-IF.
+
+       *>
+       *>    1100-READ-CONTROL-CARD - CTL-N IS MOVED TO N WHENEVER A
+       *>    CONTROL-CARD RECORD WAS ACTUALLY READ, INCLUDING A
+       *>    EXPLICIT CTL-N=0000, SO 2000-VALIDATE-N CAN REJECT IT THE
+       *>    SAME WAY IT REJECTS A PARM OF 0 RATHER THAN THE RUN
+       *>    SILENTLY KEEPING THE DEFAULT N. N ONLY STAYS AT ITS
+       *>    DEFAULT WHEN NO CARD WAS SUPPLIED AT ALL (AT END, OR THE
+       *>    FILE DID NOT OPEN).
+       *>
+        1100-READ-CONTROL-CARD.
+            OPEN INPUT CTL-FILE
+            IF CTL-FILE-STATUS = "00"
+                MOVE "Y" TO CTL-FILE-OPEN-SW
+                READ CTL-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CTL-N TO N
+                        MOVE CTL-START-IDX TO RNG-START-RAW
+                        MOVE CTL-END-IDX TO RNG-END-RAW
+                END-READ
+            END-IF
+            IF CTL-FILE-IS-OPEN
+                CLOSE CTL-FILE
+            END-IF.
+
+       *>
+       *>    1200-CHECK-CHECKPOINT-RESTART - LOOK FOR A CHECKPOINT LEFT
+       *>    BY A PRIOR, INTERRUPTED RUN. IF ONE EXISTS AND WAS TAKEN
+       *>    UNDER THE SAME N, LOAD THE TABLE IT SAVED AND RESUME LOOP1
+       *>    RIGHT AFTER THE LAST TERM IT COMPLETED. OTHERWISE START
+       *>    LOOP1 AT M=2 AS USUAL.
+       *>
+        1200-CHECK-CHECKPOINT-RESTART.
+            MOVE 2 TO CKPT-START-M
+            OPEN INPUT CKPT-FILE
+            IF CKPT-FILE-STATUS = "00"
+                MOVE "Y" TO CKPT-FILE-OPEN-SW
+                READ CKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CKPT-N = N AND CKPT-M > 1
+                            MOVE "Y" TO CKPT-RESUMED-SW
+                            PERFORM 1250-LOAD-CHECKPOINT-TABLE
+                                VARYING CKPT-I FROM 1 BY 1
+                                UNTIL CKPT-I > CKPT-M
+                            ADD 1 TO CKPT-M GIVING CKPT-START-M
+                        END-IF
+                END-READ
+            END-IF
+            IF CKPT-FILE-IS-OPEN
+                CLOSE CKPT-FILE
+            END-IF.
+
+        1250-LOAD-CHECKPOINT-TABLE.
+            MOVE CKPT-ELEM(CKPT-I) TO ELEM(CKPT-I)
+            MOVE CKPT-FNUM(CKPT-I) TO FNUM(CKPT-I)
+            MOVE CKPT-FDEN(CKPT-I) TO FDEN(CKPT-I).
+
+       *>
+       *>    1300-CLEAR-CHECKPOINT - A RUN THAT REACHES THIS POINT
+       *>    FINISHED CLEANLY, SO THE CHECKPOINT NO LONGER APPLIES.
+       *>    TRUNCATE IT TO EMPTY SO THE NEXT INVOCATION STARTS A FRESH
+       *>    SERIES AT M=2 INSTEAD OF RESUMING A COMPLETED RUN.
+       *>
+        1300-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CKPT-FILE
+            CLOSE CKPT-FILE.
+
+       *>
+       *>    4000-RECONCILE - CONTROL STEP RUN AFTER LOOP1 FINISHES.
+       *>    TIES THE COMPUTED TABLE OUT AGAINST THE PUBLISHED
+       *>    REFERENCE VALUES FOR WHICHEVER INDICES ARE IN RANGE AND
+       *>    FLAGS (DOES NOT ABEND) ANY TERM THAT DOES NOT MATCH, THE
+       *>    SAME WAY AN OPERATIONS RECONCILIATION STEP FLAGS AN
+       *>    OUT-OF-BALANCE CONTROL TOTAL FOR REVIEW RATHER THAN
+       *>    DISCARDING THE RUN. A NONZERO RETURN-CODE IS LEFT FOR
+       *>    OPERATIONS IF ANY TERM IS FLAGGED.
+       *>
+        4000-RECONCILE.
+            MOVE 0 TO RC-FAIL-COUNT
+            PERFORM 4050-LOAD-REFERENCE
+            SUBTRACT 1 FROM N1 GIVING RC-LIMIT
+            IF REF-COUNT < RC-LIMIT
+                MOVE REF-COUNT TO RC-LIMIT
+            END-IF
+            PERFORM 4100-RECON-CHECK VARYING RC-IDX FROM 1 BY 1
+                UNTIL RC-IDX > RC-LIMIT
+            IF RC-FAIL-COUNT > 0
+                DISPLAY "BERNOULLI: RECONCILIATION FLAGGED "
+                    RC-FAIL-COUNT " TERM(S) AGAINST REFERENCE "
+                    "VALUES - REVIEW BERNOUT"
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+
+       *>
+       *>    4050-LOAD-REFERENCE - LOAD THE PUBLISHED B(0) THRU B(12)
+       *>    REFERENCE VALUES. NOT WORTH A CONTROL CARD OF ITS OWN -
+       *>    THESE NUMBERS DO NOT CHANGE.
+       *>
+        4050-LOAD-REFERENCE.
+            MOVE 1 TO REF-NUM(1)
+            MOVE 1 TO REF-DEN(1)    *> B(0)  =    1
+            MOVE -1 TO REF-NUM(2)
+            MOVE 2 TO REF-DEN(2)    *> B(1)  =   -1/2
+            MOVE 1 TO REF-NUM(3)
+            MOVE 6 TO REF-DEN(3)    *> B(2)  =    1/6
+            MOVE 0 TO REF-NUM(4)
+            MOVE 1 TO REF-DEN(4)    *> B(3)  =    0
+            MOVE -1 TO REF-NUM(5)
+            MOVE 30 TO REF-DEN(5)   *> B(4)  =   -1/30
+            MOVE 0 TO REF-NUM(6)
+            MOVE 1 TO REF-DEN(6)    *> B(5)  =    0
+            MOVE 1 TO REF-NUM(7)
+            MOVE 42 TO REF-DEN(7)   *> B(6)  =    1/42
+            MOVE 0 TO REF-NUM(8)
+            MOVE 1 TO REF-DEN(8)    *> B(7)  =    0
+            MOVE -1 TO REF-NUM(9)
+            MOVE 30 TO REF-DEN(9)   *> B(8)  =   -1/30
+            MOVE 0 TO REF-NUM(10)
+            MOVE 1 TO REF-DEN(10)   *> B(9)  =    0
+            MOVE 5 TO REF-NUM(11)
+            MOVE 66 TO REF-DEN(11)  *> B(10) =    5/66
+            MOVE 0 TO REF-NUM(12)
+            MOVE 1 TO REF-DEN(12)   *> B(11) =    0
+            MOVE -691 TO REF-NUM(13)
+            MOVE 2730 TO REF-DEN(13). *> B(12) = -691/2730
+
+       *>
+       *>    4100-RECON-CHECK - COMPARE ONE TERM'S REDUCED FRACTION
+       *>    AGAINST ITS REFERENCE ENTRY. ELEM(RC-IDX) HOLDS B(RC-IDX-1)
+       *>    SO REF-ENTRY(RC-IDX) IS THE MATCHING REFERENCE VALUE.
+       *>
+        4100-RECON-CHECK.
+            IF FNUM(RC-IDX) NOT = REF-NUM(RC-IDX)
+                    OR FDEN(RC-IDX) NOT = REF-DEN(RC-IDX)
+                ADD 1 TO RC-FAIL-COUNT
+                DISPLAY "BERNOULLI: RECON MISMATCH AT INDEX " RC-IDX
+                    " COMPUTED=" FNUM(RC-IDX) "/" FDEN(RC-IDX)
+                    " REFERENCE=" REF-NUM(RC-IDX) "/" REF-DEN(RC-IDX)
+            END-IF.
+
+       *>
+       *>    3000-OPEN-OUTPUT-FILES - OPEN BERNOUT AND BERNRPT AND CHECK
+       *>    EACH FILE STATUS BEFORE PRINTB WRITES TO EITHER, THE SAME
+       *>    WAY 1100-READ-CONTROL-CARD/1200-CHECK-CHECKPOINT-RESTART/
+       *>    7000-WRITE-RUN-LOG CHECK THEIRS, RATHER THAN RUNNING PRINTB
+       *>    AGAINST A FILE THAT FAILED TO OPEN. THE TABLE HAS ALREADY
+       *>    BEEN COMPUTED BY THIS POINT, SO A FAILURE HERE STILL LOGS
+       *>    THE TERMS ACTUALLY COMPUTED BEFORE THE RUN IS TERMINATED.
+       *>
+        3000-OPEN-OUTPUT-FILES.
+            OPEN OUTPUT BERN-OUT-FILE
+            IF BERN-OUT-STATUS NOT = "00"
+                DISPLAY "BERNOULLI: UNABLE TO OPEN BERNOUT - FILE "
+                    "STATUS " BERN-OUT-STATUS
+                DISPLAY "BERNOULLI: JOB TERMINATED - TABLE NOT WRITTEN"
+                MOVE 16 TO RETURN-CODE
+                PERFORM 7000-WRITE-RUN-LOG
+                STOP RUN
+            END-IF
+            OPEN OUTPUT RPT-FILE
+            IF RPT-FILE-STATUS NOT = "00"
+                DISPLAY "BERNOULLI: UNABLE TO OPEN BERNRPT - FILE "
+                    "STATUS " RPT-FILE-STATUS
+                DISPLAY "BERNOULLI: JOB TERMINATED - REPORT NOT WRITTEN"
+                MOVE 16 TO RETURN-CODE
+                CLOSE BERN-OUT-FILE
+                PERFORM 7000-WRITE-RUN-LOG
+                STOP RUN
+            END-IF.
+
+       *>
+       *>    DEFINED PARAGRAPHS/FUNCTIONS THAT WILL
+       *>    BE CALLED IN OUR LOOP ABOVE
+       *>
+        PRINTB.
+            MOVE SPACES TO BERN-OUT-RECORD
+            MOVE WS TO BOR-INDEX
+            MOVE ELEM(WS) TO BOR-VALUE
+            MOVE FNUM(WS) TO BOR-NUMERATOR
+            MOVE FDEN(WS) TO BOR-DENOMINATOR
+            WRITE BERN-OUT-RECORD
+            PERFORM 5100-WRITE-REPORT-LINE.
+
+       *>
+       *>    5100-WRITE-REPORT-LINE - ONE DETAIL LINE OF THE PAGE-HEADED
+       *>    REPORT (SEE BERNRPT COPYBOOK). STARTS A NEW PAGE, WITH A
+       *>    FRESH HEADER BLOCK, WHENEVER THE CURRENT PAGE IS FULL.
+       *>
+        5100-WRITE-REPORT-LINE.
+            IF RPT-LINE-COUNT = 0
+                    OR RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+                PERFORM 5050-WRITE-REPORT-HEADERS
+            END-IF
+            SUBTRACT 1 FROM WS GIVING RPTD-INDEX
+            MOVE ELEM(WS) TO RPTD-VALUE
+            MOVE RPT-DETAIL-LINE TO RPT-LINE
+            WRITE RPT-LINE
+            ADD 1 TO RPT-LINE-COUNT.
+
+       *>
+       *>    5050-WRITE-REPORT-HEADERS - EMIT THE THREE-LINE HEADER
+       *>    BLOCK (TITLE/PAGE, RUN DATE/N, BLANK) FOR A NEW PAGE AND
+       *>    RESET THE PAGE LINE COUNT. BERNRPT IS A PLAIN LINE
+       *>    SEQUENTIAL TEXT FILE, NOT A PRINTER FILE, SO "WRITE ...
+       *>    AFTER ADVANCING PAGE" IS NOT USED HERE - ON THIS BUILD IT
+       *>    SUBSTITUTES THE PAGE-EJECT CONTROL FOR THE RECORD'S NORMAL
+       *>    LINE TERMINATOR INSTEAD OF ADDING ONE, WHICH RUNS THE NEXT
+       *>    RECORD ONTO THE SAME PHYSICAL LINE. A DIVIDER IS WRITTEN AS
+       *>    ITS OWN LEADING RECORD INSTEAD, SO THE TITLE LINE BEHIND IT
+       *>    STILL GETS A NORMAL TERMINATOR.
+       *>
+        5050-WRITE-REPORT-HEADERS.
+            ADD 1 TO RPT-PAGE-NO
+            MOVE RPT-PAGE-NO TO RPTH1-PAGE-NO
+            IF RPT-PAGE-NO > 1
+                MOVE RPT-PAGE-BREAK-LINE TO RPT-LINE
+                WRITE RPT-LINE
+            END-IF
+            MOVE RPT-HEADER-1 TO RPT-LINE
+            WRITE RPT-LINE
+            MOVE RPT-RUN-DATE(5:2) TO RPTH2-MONTH
+            MOVE RPT-RUN-DATE(7:2) TO RPTH2-DAY
+            MOVE RPT-RUN-DATE(1:4) TO RPTH2-YEAR
+            MOVE N TO RPTH2-N
+            MOVE RPT-HEADER-2 TO RPT-LINE
+            WRITE RPT-LINE
+            MOVE RPT-HEADER-3 TO RPT-LINE
+            WRITE RPT-LINE
+            MOVE 0 TO RPT-LINE-COUNT.
+
+       *>
+       *>    LOOP1 NO LONGER CARRIES A PARALLEL DECIMAL ACCUMULATION
+       *>    THROUGH THE RECURSION - THE UNREDUCED RUNNING SUM (BEFORE
+       *>    THE FINAL DIVIDE BY M) ROUTINELY EXCEEDS WHAT A FIXED-
+       *>    DECIMAL ELEM FIELD CAN HOLD EVEN WHEN THE FINAL, REDUCED
+       *>    VALUE IS SMALL, WHICH OVERFLOWED ELEM SILENTLY (NO ON SIZE
+       *>    ERROR) ONCE BINOM WAS SWITCHED FROM THE BINOMFORLOOP FORMULA
+       *>    TO THE PASCAL'S-TRIANGLE LOOKUP AND BEGAN RETURNING THE TRUE
+       *>    COEFFICIENT.
+       *>    LOOP2 NOW TRACKS ONLY THE EXACT FRACTION (FNUM/FDEN), WHICH
+       *>    IS KEPT IN LOWEST TERMS BY FRAC-REDUCE EVERY STEP, AND
+       *>    ELEM(M) IS FILLED IN ONCE, BELOW, BY DIVIDING THE FINAL
+       *>    REDUCED FRACTION - THE SAME VALUE THE EXACT COLUMN SHIPS.
+       *>
+        LOOP1.
+            MOVE 0 TO ELEM(M) *> B[m] <-- 0
+            MOVE 0 TO FNUM(M)
+            MOVE 1 TO FDEN(M)
+            PERFORM LOOP2 VARYING K FROM 1 BY 1 UNTIL K=M *> k=1 to m-1
+            MOVE FNUM(M) TO FW-NUM1
+            MOVE FDEN(M) TO FW-DEN1
+            MOVE FW-NUM1 TO FW-RNUM
+            COMPUTE FW-RDEN = FW-DEN1 * M *> B[m] <-- B[m]/m
+            PERFORM FRAC-REDUCE
+            MOVE FW-RNUM TO FNUM(M)
+            MOVE FW-RDEN TO FDEN(M)
+            DIVIDE FNUM(M) BY FDEN(M) GIVING ELEM(M) *> decimal<-frac
+            PERFORM 6000-WRITE-CHECKPOINT.
+
+        LOOP2.
             ADD M TO 0 GIVING NB *> represents n in BINOM
             SUBTRACT 1 FROM K GIVING KB *> represents k in BINOM
             PERFORM BINOM
-            COMPUTE RES-SUB1 = (ELEM(M) - (R * ELEM(K))) *> B[m] <-- B[m] − BINOM (m, k-1) * B[k]
-            MOVE RES-SUB1 TO ELEM(M).
-
-  
-            BINOM.
-            ADD 1 TO KB GIVING K1
-            ADD 1 TO 0 GIVING R  *> r <-- 1 
-            PERFORM BINOMFORLOOP VARYING I FROM 1 BY 1 UNTIL I=K1. *>for i <-- 1 to k do  
-
-            BINOMFORLOOP.
-            COMPUTE RES-DIV = ((((NB - I) + 1) * R)/I)   *> r <-- r · (n − i + 1)/i    
-            INITIALIZE R REPLACING NUMERIC DATA BY RES-DIV.  *>return r 
+            *> exact fraction: B[m] <-- B[m] - BINOM(m,k-1) * B[k]
+            MOVE FNUM(M) TO FW-NUM1
+            MOVE FDEN(M) TO FW-DEN1
+            COMPUTE FW-NUM2 = R * FNUM(K)
+            MOVE FDEN(K) TO FW-DEN2
+            PERFORM FRAC-SUBTRACT
+            MOVE FW-RNUM TO FNUM(M)
+            MOVE FW-RDEN TO FDEN(M).
+
+
+       *>
+       *>    BINOM - LOOKS UP C(NB,KB) IN THE PASCAL'S-TRIANGLE TABLE
+       *>    BUILT BY 1400-BUILD-PASCAL-TABLE INSTEAD OF RECOMPUTING IT
+       *>    TERM BY TERM.
+       *>
+        BINOM.
+            ADD 1 TO NB GIVING PT-LOOKUP-ROW *> row = n+1
+            ADD 1 TO KB GIVING PT-LOOKUP-COL *> col = k+1
+            MOVE PT-COL(PT-LOOKUP-ROW, PT-LOOKUP-COL) TO R. *>return r
+
+       *>
+       *>    FRAC-SUBTRACT - EXACT FRACTION SUBTRACT: RESULT <-- (NUM1/
+       *>    DEN1) - (NUM2/DEN2), REDUCED TO LOWEST TERMS.
+       *>
+        FRAC-SUBTRACT.
+            COMPUTE FW-RNUM = (FW-NUM1 * FW-DEN2) - (FW-NUM2 * FW-DEN1)
+            COMPUTE FW-RDEN = FW-DEN1 * FW-DEN2
+            PERFORM FRAC-REDUCE.
+
+       *>
+       *>    FRAC-REDUCE - DIVIDE FW-RNUM AND FW-RDEN BY THEIR GREATEST
+       *>    COMMON DIVISOR SO THE FRACTION CARRIED FORWARD STAYS IN
+       *>    LOWEST TERMS.
+       *>
+        FRAC-REDUCE.
+            IF FW-RNUM < 0
+                COMPUTE GCD-A = FW-RNUM * -1
+            ELSE
+                MOVE FW-RNUM TO GCD-A
+            END-IF
+            MOVE FW-RDEN TO GCD-B
+            IF GCD-A = 0
+                MOVE 1 TO FW-RDEN
+            ELSE
+                PERFORM GCD-CALC
+                IF GCD-RESULT > 1
+                    DIVIDE GCD-RESULT INTO FW-RNUM
+                    DIVIDE GCD-RESULT INTO FW-RDEN
+                END-IF
+            END-IF.
+
+       *>
+       *>    GCD-CALC - EUCLID'S ALGORITHM. GCD-A AND GCD-B MUST BE SET
+       *>    BY THE CALLER; RESULT COMES BACK IN GCD-RESULT.
+       *>
+        GCD-CALC.
+            PERFORM GCD-STEP UNTIL GCD-B = 0
+            MOVE GCD-A TO GCD-RESULT.
+
+        GCD-STEP.
+            MOVE GCD-B TO GCD-T
+            DIVIDE GCD-A BY GCD-B GIVING GCD-QUOT REMAINDER GCD-B
+            MOVE GCD-T TO GCD-A.
+
+       *>
+       *>    6000-WRITE-CHECKPOINT - CALLED AT THE END OF EVERY LOOP1
+       *>    ITERATION SO PROGRESS IS NEVER MORE THAN ONE TERM STALE.
+       *>    SAVES N, THE LAST TERM COMPLETED (M), AND THE TABLE
+       *>    THROUGH THAT TERM SO 1200-CHECK-CHECKPOINT-RESTART CAN
+       *>    PICK UP HERE ON A RERUN.
+       *>
+        6000-WRITE-CHECKPOINT.
+            MOVE SPACES TO CKPT-RECORD
+            MOVE N TO CKPT-N
+            MOVE M TO CKPT-M
+            PERFORM 6050-SAVE-CHECKPOINT-TABLE
+                VARYING CKPT-I FROM 1 BY 1 UNTIL CKPT-I > M
+            OPEN OUTPUT CKPT-FILE
+            WRITE CKPT-RECORD
+            CLOSE CKPT-FILE.
+
+        6050-SAVE-CHECKPOINT-TABLE.
+            MOVE ELEM(CKPT-I) TO CKPT-ELEM(CKPT-I)
+            MOVE FNUM(CKPT-I) TO CKPT-FNUM(CKPT-I)
+            MOVE FDEN(CKPT-I) TO CKPT-FDEN(CKPT-I).
+
+       *>
+       *>    7000-WRITE-RUN-LOG - APPEND ONE LINE TO THE RUN LOG (SEE
+       *>    BERNLOG COPYBOOK) EVERY TIME THE JOB COMPLETES. CKPT-
+       *>    START-M IS STILL THE TERM THIS INVOCATION STARTED LOOP1
+       *>    AT, SO N1 - CKPT-START-M IS THE COUNT OF TERMS THIS RUN
+       *>    ACTUALLY COMPUTED, NOT THE FULL SERIES LENGTH, ON A
+       *>    CHECKPOINT-RESUMED RUN.
+       *>
+        7000-WRITE-RUN-LOG.
+            MOVE RPT-RUN-DATE(5:2) TO LOGD-MONTH
+            MOVE RPT-RUN-DATE(7:2) TO LOGD-DAY
+            MOVE RPT-RUN-DATE(1:4) TO LOGD-YEAR
+            ACCEPT LOG-RUN-TIME FROM TIME
+            MOVE LOG-RUN-TIME(1:2) TO LOGD-HOUR
+            MOVE LOG-RUN-TIME(3:2) TO LOGD-MINUTE
+            MOVE LOG-RUN-TIME(5:2) TO LOGD-SECOND
+            MOVE N TO LOGD-N
+            SUBTRACT CKPT-START-M FROM N1 GIVING LOG-TERMS-COMPUTED
+            MOVE LOG-TERMS-COMPUTED TO LOGD-TERMS
+            MOVE RC-FAIL-COUNT TO LOGD-RC-FLAGS
+            MOVE LOG-DETAIL-LINE TO LOG-LINE
+            OPEN EXTEND LOG-FILE
+            IF LOG-FILE-STATUS = "35"
+                OPEN OUTPUT LOG-FILE
+            END-IF
+            WRITE LOG-LINE
+            CLOSE LOG-FILE.
