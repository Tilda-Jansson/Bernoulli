@@ -0,0 +1,14 @@
+      *>
+      *>    BERNLOG.CPY
+      *>    PRINT LINE FOR THE BERNOULLI RUN LOG. ONE 80-CHARACTER
+      *>    LINE PER INVOCATION OF THE JOB, APPENDED TO THE EXISTING
+      *>    LOG SO OPERATIONS CAN SEE WHEN THE JOB RAN, WHAT N IT RAN
+      *>    UNDER, HOW MANY TERMS IT COMPUTED THIS TIME, AND WHETHER
+      *>    THE RECONCILIATION STEP FLAGGED ANYTHING. THE WORKING-
+      *>    STORAGE REDEFINITION THAT LAYS OUT THE LINE TEXT LIVES IN
+      *>    THE MAIN PROGRAM AND IS MOVED IN HERE BEFORE EACH WRITE.
+      *>
+      *>    MODIFICATION HISTORY
+      *>    2026-08-09  RJH  INITIAL VERSION.
+      *>
+       01  LOG-LINE                PIC X(80).
