@@ -0,0 +1,24 @@
+      *>
+      *>    BERNCKPT.CPY
+      *>    CHECKPOINT/RESTART RECORD FOR THE BERNOULLI JOB. HOLDS THE
+      *>    SERIES LENGTH THE CHECKPOINT WAS TAKEN UNDER, THE LAST
+      *>    TERM COMPLETED (CKPT-M), AND THE COMPUTED TABLE THROUGH
+      *>    THAT TERM SO A RERUN CAN PICK UP WHERE A LONG, HIGH-N JOB
+      *>    LEFT OFF INSTEAD OF RESTARTING LOOP1 AT M=2.
+      *>
+      *>    MODIFICATION HISTORY
+      *>    2026-08-09  RJH  INITIAL VERSION.
+      *>    2026-08-09  RJH  WIDENED CKPT-ELEM TO 9 INTEGER DIGITS TO
+      *>                     MATCH ELEM IN THE MAIN PROGRAM (SAME TOTAL
+      *>                     FIELD WIDTH, SO THE RECORD LENGTH IS
+      *>                     UNCHANGED).
+      *>
+       01  CKPT-RECORD.
+           05  CKPT-N                  PIC 9(04).
+           05  CKPT-M                  PIC 9(04).
+           05  CKPT-ENTRY OCCURS 32 TIMES.
+               10  CKPT-ELEM           PIC S9(9)V9(9)
+                                        SIGN LEADING SEPARATE CHARACTER.
+               10  CKPT-FNUM           PIC S9(18)
+                                        SIGN LEADING SEPARATE CHARACTER.
+               10  CKPT-FDEN           PIC 9(18).
