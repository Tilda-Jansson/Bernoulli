@@ -0,0 +1,12 @@
+      *>
+      *>    BERNRPT.CPY
+      *>    PRINT LINE FOR THE PAGE-HEADED BERNOULLI REPORT. ONE
+      *>    80-CHARACTER LINE, REUSED FOR BOTH HEADER AND DETAIL
+      *>    LINES - THE WORKING-STORAGE REDEFINITIONS THAT LAY OUT
+      *>    THE HEADER AND DETAIL TEXT LIVE IN THE MAIN PROGRAM AND
+      *>    ARE MOVED IN HERE BEFORE EACH WRITE.
+      *>
+      *>    MODIFICATION HISTORY
+      *>    2026-08-09  RJH  INITIAL VERSION.
+      *>
+       01  RPT-LINE                PIC X(80).
