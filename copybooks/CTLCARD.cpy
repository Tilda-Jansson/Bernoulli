@@ -0,0 +1,19 @@
+      *>
+      *>    CTLCARD.CPY
+      *>    CONTROL-CARD RECORD LAYOUT FOR THE BERNOULLI JOB.
+      *>    READ ONCE AT THE TOP OF PROCEDURE DIVISION TO DRIVE THE
+      *>    SIZE OF THE SERIES (CTL-N) WITHOUT A SOURCE CHANGE.
+      *>
+      *>    MODIFICATION HISTORY
+      *>    2026-08-09  RJH  INITIAL VERSION - CTL-N ONLY.
+      *>    2026-08-09  RJH  ADDED CTL-START-IDX/CTL-END-IDX SO THE
+      *>                     PRINTB/REPORT OUTPUT RANGE CAN BE SET ON
+      *>                     THE CONTROL CARD INSTEAD OF ALWAYS BEING
+      *>                     TERMS 1-11. ZERO (OR A BLANK CARD) MEANS
+      *>                     "USE THE DEFAULT FULL RANGE".
+      *>
+       01  CTL-RECORD.
+           05  CTL-N               PIC 9(4).
+           05  CTL-START-IDX       PIC 9(4).
+           05  CTL-END-IDX         PIC 9(4).
+           05  FILLER              PIC X(68).
