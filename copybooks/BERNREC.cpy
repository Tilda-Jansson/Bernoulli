@@ -0,0 +1,26 @@
+      *>
+      *>    BERNREC.CPY
+      *>    OUTPUT RECORD LAYOUT FOR THE COMPUTED BERNOULLI TABLE.
+      *>    ONE RECORD PER TERM - CARRIES THE TABLE INDEX AND THE
+      *>    SIGNED DECIMAL VALUE SO DOWNSTREAM SPREADSHEETS CAN READ
+      *>    THE SERIES AS A DATASET INSTEAD OF OFF THE JOB LOG.
+      *>
+      *>    MODIFICATION HISTORY
+      *>    2026-08-09  RJH  INITIAL VERSION - INDEX + DECIMAL VALUE.
+      *>    2026-08-09  RJH  ADDED THE REDUCED NUMERATOR/DENOMINATOR
+      *>                     PAIR SO THE EXACT RATIONAL VALUE TRAVELS
+      *>                     WITH THE DECIMAL APPROXIMATION.
+      *>    2026-08-09  RJH  WIDENED BOR-VALUE TO 9 INTEGER DIGITS (WAS
+      *>                     3) - UNREDUCED BERNOULLI NUMBERS RUN PAST
+      *>                     3 DIGITS WELL BEFORE N REACHES THE TABLE'S
+      *>                     30-TERM CEILING. TOTAL FIELD WIDTH (AND
+      *>                     SO THE 80-BYTE RECORD LENGTH) IS UNCHANGED.
+      *>
+       01  BERN-OUT-RECORD.
+           05  BOR-INDEX           PIC 9(04).
+           05  BOR-VALUE           PIC S9(9)V9(9)
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  BOR-NUMERATOR       PIC S9(18)
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  BOR-DENOMINATOR     PIC 9(18).
+           05  FILLER              PIC X(20).
